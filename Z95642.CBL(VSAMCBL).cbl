@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    VSAMCBL
+       PROGRAM-ID.    VSAMCBL.
        AUTHOR.        Burak Kozluca.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -7,15 +7,44 @@
       *VSAM dosyamiz icin gerekli bazi ozellikleri tanimladik.
       *ORGANIZATION INDEXED: Hizli erisim icin indexleme
       *ACCESS RANDOM: Dosyadaki kayitlara dogrudan erisim saglar.
+      *ACCESS DYNAMIC: Hem IDX-REC anahtarina gore rasgele okuma, hem de
+      *mutabakat gecisinde ACCT-KEY sirasina gore sirali okuma yapilir.
+      *ACCT-NAME-KEY: Isim/soyisimden hesap bulmak icin alternatif
+      *index; ayni isim/soyisme birden fazla hesap sahip olabilir.
            SELECT ACCT-REC   ASSIGN TO    ACCTREC
                              ORGANIZATION INDEXED
-                             ACCESS       RANDOM
+                             ACCESS       DYNAMIC
                              RECORD       ACCT-KEY
+                             ALTERNATE RECORD KEY ACCT-NAME-KEY
+                                       WITH DUPLICATES
                              STATUS       ACCT-ST.
            SELECT IDX-REC    ASSIGN TO    IDXREC
                              STATUS       IDX-ST.
            SELECT PRINT-LINE ASSIGN TO    PRTLINE
                              STATUS       PRT-ST.
+      *Gecersiz anahtarli IDX-REC kayitlarinin yazildigi istisna dosyasi
+           SELECT EXCP-REC   ASSIGN TO    EXCPREC
+                             STATUS       EXCP-ST.
+      *Yeniden baslatma icin son islenen anahtarin tutuldugu dosya
+           SELECT CHK-REC    ASSIGN TO    CHKPNT
+                             ORGANIZATION SEQUENTIAL
+                             STATUS       CHK-ST.
+      *Calisma modunu belirleyen kontrol karti (D/B/N)
+           SELECT CTL-REC    ASSIGN TO    CTLCARD
+                             ORGANIZATION SEQUENTIAL
+                             STATUS       CTL-ST.
+      *Kur kirilimli bakiye raporu (B modu) cikti dosyasi
+           SELECT BAL-REC    ASSIGN TO    BALRPT
+                             STATUS       BAL-ST.
+      *IDX-REC'te hic gorulmeyen hesaplari listeleyen mutabakat raporu
+           SELECT REC-RPT    ASSIGN TO    RECRPT
+                             STATUS       REC-ST.
+      *Isim/soyisimden hesap aramak icin kullanilan giris dosyasi
+           SELECT NAM-REC    ASSIGN TO    NAMEIN
+                             STATUS       NAM-ST.
+      *Genel muhasebe (GL) icin sabit duzenli makine-okunur ekstre
+           SELECT GL-REC     ASSIGN TO    GLEXTR
+                             STATUS       GL-ST.
        DATA DIVISION.
        FILE SECTION.
       *VSAM dosyasi icin gerekli degiskenler
@@ -26,21 +55,103 @@
            03 ACCT-KEY.
               05 ACCT-ID     PIC S9(05) COMP-3.
               05 ACCT-CUR    PIC S9(03) COMP.
-           03 ACCT-NAME      PIC X(15).
-           03 ACCT-SURNAME   PIC X(15).
-           03 FILLER         PIC X(12)  VALUE SPACES.
+           03 ACCT-NAME-KEY.
+              05 ACCT-NAME      PIC X(15).
+              05 ACCT-SURNAME   PIC X(15).
+           03 ACCT-BALANCE   PIC S9(11)V99 COMP-3.
+           03 FILLER         PIC X(05)  VALUE SPACES.
       *INDEX Dosyasi
        FD  IDX-REC    RECORDING MODE F.
        01  IDX-FIELDS.
            05 IDX-ID         PIC X(05).
            05 IDX-CUR        PIC X(03).
-      *PRINT-LINE Degiskenleri
+      *PRINT-LINE Degiskenleri - 80 pozisyonluk genel satir, detay ve
+      *kontrol toplami satirlari icin REDEFINES ile ayri goruntulenir.
        FD  PRINT-LINE RECORDING MODE F.
-       01  PRINT-REC.
+       01  PRINT-REC             PIC X(80).
+       01  PRT-DETAIL-REC REDEFINES PRINT-REC.
            05 PRT-ID         PIC X(05).
            05 PRT-CUR        PIC X(03).
            05 PRT-NAME       PIC X(15).
            05 PRT-SURNAME    PIC X(15).
+           05 FILLER         PIC X(42).
+       01  PRT-TRAILER-REC REDEFINES PRINT-REC.
+           05 PRT-TRL-LABEL  PIC X(35).
+           05 PRT-TRL-VALUE  PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER         PIC X(34).
+       01  PRT-HEADING-REC REDEFINES PRINT-REC.
+           05 PRT-HDR-PROGRAM     PIC X(25).
+           05 PRT-HDR-DATE-LABEL  PIC X(06).
+           05 PRT-HDR-DATE        PIC X(08).
+           05 FILLER              PIC X(05).
+           05 PRT-HDR-PAGE-LABEL  PIC X(06).
+           05 PRT-HDR-PAGE        PIC ZZ9.
+           05 FILLER              PIC X(27).
+       01  PRT-COLHDR-REC REDEFINES PRINT-REC.
+           05 PRT-COL-ID      PIC X(10).
+           05 PRT-COL-CUR     PIC X(08).
+           05 PRT-COL-NAME    PIC X(17).
+           05 PRT-COL-SURNAME PIC X(17).
+           05 FILLER          PIC X(28).
+      *EXCPREC Degiskenleri - IDX-FIELDS ile ayni anahtar duzeni, ayrica
+      *reddin nedenini (hesap bulunamadi / kur gecersiz) tasiyan alan
+       FD  EXCP-REC    RECORDING MODE F.
+       01  EXCP-FIELDS.
+           05 EXCP-ID        PIC X(05).
+           05 EXCP-CUR       PIC X(03).
+           05 EXCP-REASON    PIC X(10).
+      *CHKPNT Degiskenleri - son islenen IDX anahtarini tutar
+       FD  CHK-REC     RECORDING MODE F.
+       01  CHK-FIELDS.
+           05 CHK-LAST-ID    PIC X(05).
+           05 CHK-LAST-CUR   PIC X(03).
+      *CTLCARD Degiskenleri - calisma modu kontrol karti
+       FD  CTL-REC     RECORDING MODE F.
+       01  CTL-FIELDS.
+           05 CTL-RUN-MODE   PIC X(01).
+              88 CTL-MODE-DETAIL     VALUE 'D'.
+              88 CTL-MODE-BALANCE    VALUE 'B'.
+              88 CTL-MODE-NAMELOOKUP VALUE 'N'.
+           05 FILLER         PIC X(79).
+      *BALRPT Degiskenleri - kur kirilimli bakiye raporu (B modu)
+       FD  BAL-REC     RECORDING MODE F.
+       01  BAL-PRINT-REC          PIC X(80).
+       01  BAL-DETAIL-REC REDEFINES BAL-PRINT-REC.
+           05 BAL-ID         PIC X(05).
+           05 BAL-CUR        PIC X(03).
+           05 BAL-NAME       PIC X(15).
+           05 BAL-SURNAME    PIC X(15).
+           05 BAL-AMOUNT     PIC ---,---,---,--9.99.
+           05 FILLER         PIC X(24).
+       01  BAL-TOTAL-REC REDEFINES BAL-PRINT-REC.
+           05 BAL-TOT-LABEL  PIC X(30).
+           05 BAL-TOT-CUR    PIC X(03).
+           05 FILLER         PIC X(02).
+           05 BAL-TOT-AMOUNT PIC ---,---,---,--9.99.
+           05 FILLER         PIC X(27).
+      *RECRPT Degiskenleri - IDX-REC'te hic gorulmeyen hesap satiri
+       FD  REC-RPT     RECORDING MODE F.
+       01  REC-PRINT-REC           PIC X(80).
+       01  REC-DETAIL-REC REDEFINES REC-PRINT-REC.
+           05 REC-ID         PIC X(05).
+           05 REC-CUR        PIC X(03).
+           05 REC-NAME       PIC X(15).
+           05 REC-SURNAME    PIC X(15).
+           05 REC-LABEL      PIC X(20).
+           05 FILLER         PIC X(22).
+      *NAMEIN Degiskenleri - aranacak isim/soyisim ciftleri
+       FD  NAM-REC     RECORDING MODE F.
+       01  NAM-FIELDS.
+           05 NAM-NAME       PIC X(15).
+           05 NAM-SURNAME    PIC X(15).
+      *GLEXTR Degiskenleri - PRTLINE detay satiriyla birlikte yazilan
+      *sabit duzenli GL ekstresi; sayisal alanlar isaretli/noktali
+      *metin olarak tutulur, boylece diger sistemler dogrudan okuyabilir
+       FD  GL-REC      RECORDING MODE F.
+       01  GL-FIELDS.
+           05 GL-ACCT-ID     PIC 9(05).
+           05 GL-ACCT-CUR    PIC 9(03).
+           05 GL-ACCT-BALANCE PIC -9(11).99.
       *STATUS Degiskenleri
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -55,14 +166,142 @@
            05 PRT-ST      PIC 9(02).
               88 PRT-SUCCESS  VALUE 00
                                     97.
+           05 EXCP-ST     PIC 9(02).
+              88 EXCP-SUCCESS VALUE 00
+                                    97.
+           05 CHK-ST      PIC 9(02).
+              88 CHK-EOF      VALUE 10.
+              88 CHK-SUCCESS  VALUE 00
+                                    97.
+           05 CTL-ST      PIC 9(02).
+              88 CTL-EOF      VALUE 10.
+              88 CTL-SUCCESS  VALUE 00
+                                    97.
+           05 BAL-ST      PIC 9(02).
+              88 BAL-SUCCESS  VALUE 00
+                                    97.
+           05 REC-ST      PIC 9(02).
+              88 REC-EOF      VALUE 10.
+              88 REC-SUCCESS  VALUE 00
+                                    97.
+           05 NAM-ST      PIC 9(02).
+              88 NAM-EOF      VALUE 10.
+              88 NAM-SUCCESS  VALUE 00
+                                    97.
+           05 GL-ST       PIC 9(02).
+              88 GL-SUCCESS   VALUE 00
+                                    97.
            05 INVALID-KEY PIC X(01).
               88 INVL-KEY     VALUE 'Y'.
+      *Rapor basligi ve sayfa kirilim degiskenleri
+       01  WS-REPORT-HEADING-AREA.
+           05 WS-RUN-DATE.
+              10 WS-RUN-YY        PIC 9(02).
+              10 WS-RUN-MM        PIC 9(02).
+              10 WS-RUN-DD        PIC 9(02).
+           05 WS-RUN-DATE-DISP    PIC X(08).
+           05 WS-PAGE-NO          PIC 9(03) COMP VALUE ZERO.
+           05 WS-LINE-CNT         PIC 9(03) COMP VALUE ZERO.
+           05 WS-MAX-LINES-PER-PAGE PIC 9(03) COMP VALUE 050.
+      *Kontrol toplami sayaclari
+       01  WS-CONTROL-TOTALS.
+           05 WS-IDX-READ-CNT    PIC 9(07) COMP-3 VALUE ZERO.
+           05 WS-PRT-WRITE-CNT   PIC 9(07) COMP-3 VALUE ZERO.
+           05 WS-INVALID-CNT     PIC 9(07) COMP-3 VALUE ZERO.
+      *Yeniden baslatma/checkpoint degiskenleri
+       01  WS-CHECKPOINT-AREA.
+           05 WS-CHECKPOINT-SW   PIC X(01) VALUE 'N'.
+              88 WS-HAVE-CHECKPOINT VALUE 'Y'.
+           05 WS-SKIP-DONE-SW    PIC X(01) VALUE 'N'.
+              88 WS-SKIP-DONE       VALUE 'Y'.
+           05 WS-LAST-PROC-ID    PIC X(05) VALUE SPACES.
+           05 WS-LAST-PROC-CUR   PIC X(03) VALUE SPACES.
+           05 WS-CHK-OPEN-SW     PIC X(01) VALUE 'N'.
+              88 WS-CHK-FILE-OPEN   VALUE 'Y'.
+           05 WS-RUN-COMPLETE-SW PIC X(01) VALUE 'N'.
+              88 WS-RUN-COMPLETE    VALUE 'Y'.
+      *Bakiye raporu (B modu) kirilim degiskenleri
+       01  WS-BALANCE-AREA.
+           05 WS-BAL-PREV-CUR    PIC S9(03) COMP VALUE -1.
+           05 WS-BAL-SUBTOTAL    PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05 WS-BAL-GRANDTOTAL  PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05 WS-BAL-REJ-CNT     PIC 9(07) COMP-3 VALUE ZERO.
+      *IDX-REC'te bu calismada gorulen anahtarlarin tutuldugu tablo
+       01  WS-SEEN-KEY-TABLE.
+           05 WS-SEEN-CNT        PIC 9(05) COMP VALUE ZERO.
+           05 WS-SEEN-FULL-SW    PIC X(01) VALUE 'N'.
+              88 WS-SEEN-TABLE-FULL VALUE 'Y'.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES
+                             INDEXED BY WS-SEEN-IDX.
+              10 WS-SEEN-ID      PIC X(05).
+              10 WS-SEEN-CUR     PIC X(03).
+      *Mutabakat gecisi degiskenleri
+       01  WS-RECON-AREA.
+           05 WS-RECON-ID-DISP   PIC X(05).
+           05 WS-RECON-CUR-DISP  PIC X(03).
+           05 WS-FOUND-SW        PIC X(01) VALUE 'N'.
+              88 WS-KEY-FOUND        VALUE 'Y'.
+      *Isim/soyisim aramasinda ayni anahtara sahip tekrar eden
+      *kayitlarin taranmasini kontrol eder
+       01  WS-NAME-LOOKUP-AREA.
+           05 WS-NAME-MORE-SW    PIC X(01) VALUE 'N'.
+              88 WS-MORE-DUPS        VALUE 'Y'.
+      *Gecerli kur kodlari tablosu - VSAM okumasindan once ACCT-CUR bu
+      *tabloya karsi denetlenir. Yeni kur eklemek icin FILLER degerleri
+      *ve OCCURS sayisi birlikte guncellenmelidir; H090-CHECK-CURRENCY
+      *tarama sinirini tablo boyutundan turettigi icin ayrica
+      *degistirilmesi gerekmez.
+       01  WS-CURRENCY-TABLE-VALUES.
+           05 FILLER             PIC 9(03) VALUE 840.
+           05 FILLER             PIC 9(03) VALUE 978.
+           05 FILLER             PIC 9(03) VALUE 826.
+           05 FILLER             PIC 9(03) VALUE 392.
+           05 FILLER             PIC 9(03) VALUE 949.
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-VALUES.
+           05 WS-CURRENCY-CODE   PIC 9(03) OCCURS 5 TIMES
+                                  INDEXED BY WS-CUR-IDX.
+      *Kur dogrulama ve red nedeni degiskenleri
+       01  WS-CURRENCY-CHECK-AREA.
+           05 WS-CURRENCY-VALID-SW PIC X(01) VALUE 'N'.
+              88 WS-CURRENCY-VALID    VALUE 'Y'.
+           05 WS-REJECT-REASON   PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
       *MAIN Dongu
        0000-MAIN.
-           PERFORM H100-OPEN-FILES.
-           PERFORM H200-PROCESS UNTIL IDX-EOF.
-           PERFORM H999-PROGRAM-EXIT.
+           PERFORM H050-READ-CONTROL-CARD.
+           IF CTL-MODE-BALANCE
+              PERFORM H600-BALANCE-RUN
+           ELSE
+              IF CTL-MODE-NAMELOOKUP
+                 PERFORM H700-NAME-LOOKUP-RUN
+              ELSE
+                 PERFORM H100-OPEN-FILES
+                 PERFORM H200-PROCESS UNTIL IDX-EOF
+      *IDX-REC genuinely exhausted (not just an error abort, those
+      *leave via H999-PROGRAM-EXIT before reaching here) - tomorrow's
+      *run should not resume from today's last key, so the checkpoint
+      *gets cleared instead of persisted.
+                 MOVE 'Y' TO WS-RUN-COMPLETE-SW
+                 PERFORM H400-PRINT-TOTALS
+                 IF WS-HAVE-CHECKPOINT
+                    PERFORM H501-RECON-SKIP-PARTIAL
+                 ELSE
+                    PERFORM H500-RECONCILE
+                 END-IF
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+      *Calisma modu kontrol kartini okur; kart yoksa D (detay) sayilir
+       H050-READ-CONTROL-CARD.
+           MOVE 'D' TO CTL-RUN-MODE.
+           OPEN INPUT CTL-REC.
+           IF CTL-ST = 0 OR CTL-ST = 97
+              READ CTL-REC
+                 AT END MOVE 'D' TO CTL-RUN-MODE
+              END-READ
+              CLOSE CTL-REC
+           END-IF.
+       H050-END. EXIT.
       *Dosya acilamama ve okunamama durumu
        H100-OPEN-FILES.
            OPEN INPUT ACCT-REC.
@@ -77,57 +316,579 @@
               MOVE IDX-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT PRINT-LINE.
+      *CHKPNT bulunamazsa bu ilk calisma kabul edilir, hata sayilmaz.
+      *Yeniden baslatma olup olmadigini asagidaki cikti dosyalarini
+      *acmadan once bilmemiz gerekir, ki onceki segmentin PRTLINE/
+      *EXCPREC/GLEXTR cikisi OPEN OUTPUT ile silinmesin.
+           OPEN I-O CHK-REC.
+           IF CHK-ST = 0 OR CHK-ST = 97
+              MOVE 'Y' TO WS-CHK-OPEN-SW
+              READ CHK-REC
+              IF CHK-ST = 0
+                 MOVE 'Y' TO WS-CHECKPOINT-SW
+              END-IF
+           ELSE
+      *CHKPNT ilk calismada henuz diskte yoktur; I-O acma bu durumda
+      *97 degil 35 doner, bu yuzden dosyayi OUTPUT ile ilk kez acip
+      *yaratmamiz gerekir, yoksa checkpoint hicbir zaman yazilamaz.
+              DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM BEGINNING'
+              OPEN OUTPUT CHK-REC
+              IF CHK-ST = 0 OR CHK-ST = 97
+                 MOVE 'Y' TO WS-CHK-OPEN-SW
+              ELSE
+                 DISPLAY 'UNABLE TO OPEN7 FILE: ' CHK-ST
+                 MOVE CHK-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+      *Yeniden baslatmada EXTEND ile acilir, boylece onceki segmentin
+      *satirlari korunur; ilk calismada OUTPUT ile yeni dosya baslatilir
+           IF WS-HAVE-CHECKPOINT
+              OPEN EXTEND PRINT-LINE
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+           END-IF.
            IF (PRT-ST NOT = 0) AND (ACCT-ST NOT = 97)
               DISPLAY 'UNABLE TO OPEN3 FILE: ' PRT-ST
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YY
+              DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+           PERFORM H180-PRINT-PAGE-HEADERS.
+           IF WS-HAVE-CHECKPOINT
+              OPEN EXTEND EXCP-REC
+           ELSE
+              OPEN OUTPUT EXCP-REC
+           END-IF.
+           IF (EXCP-ST NOT = 0) AND (EXCP-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN4 FILE: ' EXCP-ST
+              MOVE EXCP-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF WS-HAVE-CHECKPOINT
+              OPEN EXTEND GL-REC
+           ELSE
+              OPEN OUTPUT GL-REC
+           END-IF.
+           IF (GL-ST NOT = 0) AND (GL-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN6 FILE: ' GL-ST
+              MOVE GL-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
            READ IDX-REC.
            IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
               DISPLAY 'UNABLE TO READ4 FILE: ' IDX-ST
               MOVE IDX-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF NOT IDX-EOF
+              ADD 1 TO WS-IDX-READ-CNT
+              PERFORM H170-RECORD-SEEN-KEY
+           END-IF.
+           PERFORM H150-SKIP-CHECKPOINT.
       *Sayisal degere donusturmek icin NUMVAL fonksiyonu kullandik.
            COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID).
            COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR).
-           READ ACCT-REC
-              INVALID KEY MOVE 'Y' TO INVALID-KEY.
-           IF INVALID-KEY NOT = 'Y'
-              IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
-                DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
-                MOVE ACCT-ST TO RETURN-CODE
-                PERFORM H999-PROGRAM-EXIT
+           MOVE 'NO ACCT' TO WS-REJECT-REASON.
+           PERFORM H090-CHECK-CURRENCY.
+           IF WS-CURRENCY-VALID
+              READ ACCT-REC
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-READ
+              IF INVALID-KEY NOT = 'Y'
+                 IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                   DISPLAY 'UNABLE TO READ5 FILE: ' ACCT-ST
+                   MOVE ACCT-ST TO RETURN-CODE
+                   PERFORM H999-PROGRAM-EXIT
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 'Y' TO INVALID-KEY
+              MOVE 'BAD CCY' TO WS-REJECT-REASON
            END-IF.
        H100-END. EXIT.
+      *Onceki calismada kalinan noktaya kadar IDX-REC'i atlar
+       H150-SKIP-CHECKPOINT.
+           IF WS-HAVE-CHECKPOINT
+              PERFORM H160-SKIP-READ UNTIL IDX-EOF OR WS-SKIP-DONE
+           END-IF.
+       H150-END. EXIT.
+      *Atlanan kayitlar da fiilen IDX-REC'ten okundugu icin okunan
+      *sayaci ve mutabakat tablosu her iki dalda da guncellenir.
+       H160-SKIP-READ.
+           IF (IDX-ID = CHK-LAST-ID) AND (IDX-CUR = CHK-LAST-CUR)
+              MOVE 'Y' TO WS-SKIP-DONE-SW
+           END-IF.
+           READ IDX-REC.
+           IF NOT IDX-EOF
+              ADD 1 TO WS-IDX-READ-CNT
+              PERFORM H170-RECORD-SEEN-KEY
+           END-IF.
+       H160-END. EXIT.
+      *Bu calismada okunan IDX anahtarini mutabakat tablosuna ekler
+       H170-RECORD-SEEN-KEY.
+           IF WS-SEEN-CNT < 9999
+              ADD 1 TO WS-SEEN-CNT
+              SET WS-SEEN-IDX TO WS-SEEN-CNT
+              MOVE IDX-ID TO WS-SEEN-ID (WS-SEEN-IDX)
+              MOVE IDX-CUR TO WS-SEEN-CUR (WS-SEEN-IDX)
+           ELSE
+              IF NOT WS-SEEN-TABLE-FULL
+                 DISPLAY 'WARNING: WS-SEEN-KEY-TABLE FULL AT 9999 '
+                         'ENTRIES - RECONCILIATION REPORT INCOMPLETE'
+                 MOVE 'Y' TO WS-SEEN-FULL-SW
+              END-IF
+           END-IF.
+       H170-END. EXIT.
+      *ACCT-CUR degerinin gecerli kur kodlari tablosunda olup olmadigini
+      *VSAM okumasindan once denetler
+       H090-CHECK-CURRENCY.
+           MOVE 'N' TO WS-CURRENCY-VALID-SW.
+      *Tarama sinirini OCCURS sayisindan degil, tablonun gercek
+      *boyutundan turetiriz; boylece yeni kur eklenince bu sinirin
+      *ayrica guncellenmesi gerekmez.
+           PERFORM H095-SCAN-CURRENCY-TABLE
+              VARYING WS-CUR-IDX FROM 1 BY 1
+              UNTIL WS-CUR-IDX >
+                 (FUNCTION LENGTH (WS-CURRENCY-TABLE-VALUES) / 3)
+              OR WS-CURRENCY-VALID.
+       H090-END. EXIT.
+      *WS-CURRENCY-TABLE icinde tek bir girdiyi karsilastirir
+       H095-SCAN-CURRENCY-TABLE.
+           IF ACCT-CUR = WS-CURRENCY-CODE (WS-CUR-IDX)
+              MOVE 'Y' TO WS-CURRENCY-VALID-SW
+           END-IF.
+       H095-END. EXIT.
+      *Sayfa basligi ve kolon basliklarini basar, sayfa sayacini arttir
+       H180-PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           INITIALIZE PRT-HEADING-REC.
+           MOVE 'VSAMCBL ACCOUNT REPORT' TO PRT-HDR-PROGRAM.
+           MOVE 'DATE: ' TO PRT-HDR-DATE-LABEL.
+           MOVE WS-RUN-DATE-DISP TO PRT-HDR-DATE.
+           MOVE 'PAGE: ' TO PRT-HDR-PAGE-LABEL.
+           MOVE WS-PAGE-NO TO PRT-HDR-PAGE.
+           WRITE PRINT-REC.
+           INITIALIZE PRT-COLHDR-REC.
+           MOVE 'ACCT ID' TO PRT-COL-ID.
+           MOVE 'CURRENCY' TO PRT-COL-CUR.
+           MOVE 'NAME' TO PRT-COL-NAME.
+           MOVE 'SURNAME' TO PRT-COL-SURNAME.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-LINE-CNT.
+       H180-END. EXIT.
       *PROGRAM KEY kontrolu
        H200-PROCESS.
-           INITIALIZE PRINT-REC.
+           MOVE IDX-ID TO WS-LAST-PROC-ID.
+           MOVE IDX-CUR TO WS-LAST-PROC-CUR.
            IF INVALID-KEY NOT = 'Y'
+              IF WS-LINE-CNT NOT < WS-MAX-LINES-PER-PAGE
+                 PERFORM H180-PRINT-PAGE-HEADERS
+              END-IF
+              INITIALIZE PRINT-REC
               MOVE ACCT-ID TO PRT-ID
               MOVE ACCT-CUR TO PRT-CUR
               MOVE ACCT-NAME TO PRT-NAME
               MOVE ACCT-SURNAME TO PRT-SURNAME
               WRITE PRINT-REC
+              ADD 1 TO WS-PRT-WRITE-CNT
+              ADD 1 TO WS-LINE-CNT
+              MOVE ACCT-ID TO GL-ACCT-ID
+              MOVE ACCT-CUR TO GL-ACCT-CUR
+              MOVE ACCT-BALANCE TO GL-ACCT-BALANCE
+              WRITE GL-FIELDS
            ELSE
-              DISPLAY 'INVALID KEY' IDX-ID
+              DISPLAY 'INVALID KEY' IDX-ID WS-REJECT-REASON
+              MOVE IDX-ID TO EXCP-ID
+              MOVE IDX-CUR TO EXCP-CUR
+              MOVE WS-REJECT-REASON TO EXCP-REASON
+              WRITE EXCP-FIELDS
+              ADD 1 TO WS-INVALID-CNT
               INITIALIZE INVALID-KEY
            END-IF.
            READ IDX-REC.
+           IF NOT IDX-EOF
+              ADD 1 TO WS-IDX-READ-CNT
+              PERFORM H170-RECORD-SEEN-KEY
+           END-IF.
            COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID).
            COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR).
-           READ ACCT-REC
-              INVALID KEY MOVE 'Y' TO INVALID-KEY.
+           MOVE 'NO ACCT' TO WS-REJECT-REASON.
+           PERFORM H090-CHECK-CURRENCY.
+           IF WS-CURRENCY-VALID
+              READ ACCT-REC
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-READ
+           ELSE
+              MOVE 'Y' TO INVALID-KEY
+              MOVE 'BAD CCY' TO WS-REJECT-REASON
+           END-IF.
        H200-END. EXIT.
       *Dosya kapatma
        H300-CLOSE-FILES.
            CLOSE ACCT-REC
                  PRINT-LINE
-                 IDX-REC.
+                 EXCP-REC
+                 IDX-REC
+                 CHK-REC
+                 GL-REC.
        H300-END. EXIT.
+      *Son islenen IDX anahtarini CHKPNT'ye yazar; calisma IDX-REC'in
+      *sonuna kadar normal bittiyse checkpoint artik gereksizdir ve
+      *H260-CLEAR-CHECKPOINT tarafindan silinir, bu yuzden burada
+      *sadece erken kesilen calismalar icin yazariz.
+       H250-WRITE-CHECKPOINT.
+           IF WS-CHK-FILE-OPEN AND NOT WS-RUN-COMPLETE
+              MOVE WS-LAST-PROC-ID TO CHK-LAST-ID
+              MOVE WS-LAST-PROC-CUR TO CHK-LAST-CUR
+              IF WS-HAVE-CHECKPOINT
+                 REWRITE CHK-FIELDS
+              ELSE
+                 WRITE CHK-FIELDS
+              END-IF
+           END-IF.
+       H250-END. EXIT.
+      *Calisma IDX-REC'in sonuna kadar normal bittiyse CHKPNT'yi
+      *bosaltir, yoksa yarinin calismasi bugunun son anahtarina
+      *sonsuza kadar baglanir kalir ve yeni IDX-REC dosyasi hic
+      *islenmez.
+       H260-CLEAR-CHECKPOINT.
+           IF WS-CHK-FILE-OPEN AND WS-RUN-COMPLETE
+              OPEN OUTPUT CHK-REC
+              CLOSE CHK-REC
+           END-IF.
+       H260-END. EXIT.
+      *Rapor sonuna kontrol toplami bolumu ekler
+       H400-PRINT-TOTALS.
+           INITIALIZE PRT-TRAILER-REC.
+           WRITE PRINT-REC.
+           INITIALIZE PRT-TRAILER-REC.
+           MOVE '***** CONTROL TOTALS *****' TO PRT-TRL-LABEL.
+           WRITE PRINT-REC.
+           INITIALIZE PRT-TRAILER-REC.
+           MOVE 'IDX-REC KAYITLARI OKUNAN   :' TO PRT-TRL-LABEL.
+           MOVE WS-IDX-READ-CNT TO PRT-TRL-VALUE.
+           WRITE PRINT-REC.
+           INITIALIZE PRT-TRAILER-REC.
+           MOVE 'PRINT-REC KAYITLARI YAZILAN:' TO PRT-TRL-LABEL.
+           MOVE WS-PRT-WRITE-CNT TO PRT-TRL-VALUE.
+           WRITE PRINT-REC.
+           INITIALIZE PRT-TRAILER-REC.
+           MOVE 'GECERSIZ ANAHTAR SAYISI    :' TO PRT-TRL-LABEL.
+           MOVE WS-INVALID-CNT TO PRT-TRL-VALUE.
+           WRITE PRINT-REC.
+      *Checkpoint'ten devam eden calismada OKUNAN sayaci, checkpoint'e
+      *ulasmak icin atlanan kayitlari da icerir; bu yuzden YAZILAN +
+      *GECERSIZ toplamiyla artik eslesmez. Operatoru uyariyoruz.
+           IF WS-HAVE-CHECKPOINT
+              INITIALIZE PRT-TRAILER-REC
+              MOVE 'NOT: YENIDEN BASLATMA - SAYAC KISMI' TO
+                 PRT-TRL-LABEL
+              WRITE PRINT-REC
+              INITIALIZE PRT-TRAILER-REC
+              MOVE '(OKUNAN SAYISI KARSILASTIRILAMAZ)' TO
+                 PRT-TRL-LABEL
+              WRITE PRINT-REC
+           END-IF.
+       H400-END. EXIT.
       *Program Sonu
        H999-PROGRAM-EXIT.
+           PERFORM H250-WRITE-CHECKPOINT.
            PERFORM H300-CLOSE-FILES.
+           PERFORM H260-CLEAR-CHECKPOINT.
            STOP RUN.
        H999-END. EXIT.
+      *Kur kirilimli bakiye raporu - B modu ana akisi
+       H600-BALANCE-RUN.
+           PERFORM H610-BAL-OPEN-FILES.
+           PERFORM H620-BAL-PROCESS UNTIL IDX-EOF.
+           PERFORM H630-BAL-BREAK.
+           PERFORM H640-BAL-GRAND-TOTAL.
+           PERFORM H650-BAL-CLOSE-FILES.
+           STOP RUN.
+       H600-END. EXIT.
+       H610-BAL-OPEN-FILES.
+           OPEN INPUT ACCT-REC.
+           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H650-BAL-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           OPEN INPUT IDX-REC.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              PERFORM H650-BAL-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT BAL-REC.
+           IF (BAL-ST NOT = 0) AND (BAL-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' BAL-ST
+              MOVE BAL-ST TO RETURN-CODE
+              PERFORM H650-BAL-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           READ IDX-REC.
+           IF NOT IDX-EOF
+              COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID)
+              COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR)
+              MOVE 'NO ACCT' TO WS-REJECT-REASON
+              PERFORM H090-CHECK-CURRENCY
+              IF WS-CURRENCY-VALID
+                 READ ACCT-REC
+                    INVALID KEY MOVE 'Y' TO INVALID-KEY
+                 END-READ
+              ELSE
+                 MOVE 'Y' TO INVALID-KEY
+                 MOVE 'BAD CCY' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+      *WS-BAL-PREV-CUR -1'de birakilir; ilk gecerli kaydi H620-BAL-
+      *PROCESS kendisi kirilim kurmadan baz alir (bakiniz asagisi).
+       H610-END. EXIT.
+      *Her IDX-REC kaydini isler, kur degisiminde ara toplam kirar
+       H620-BAL-PROCESS.
+           IF INVALID-KEY NOT = 'Y'
+      *WS-BAL-PREV-CUR -1 ise henuz gecerli bir kayit islenmemistir;
+      *bu ilk gecerli kayittir, kirilim kirmadan sadece baz alinir.
+      *Oncesinde reddedilen kayitlar varsa bile sahte bir ARA TOPLAM
+      *satiri basilmaz.
+              IF WS-BAL-PREV-CUR = -1
+                 MOVE ACCT-CUR TO WS-BAL-PREV-CUR
+              ELSE
+                 IF ACCT-CUR NOT = WS-BAL-PREV-CUR
+                    PERFORM H630-BAL-BREAK
+                    MOVE ACCT-CUR TO WS-BAL-PREV-CUR
+                 END-IF
+              END-IF
+              ADD ACCT-BALANCE TO WS-BAL-SUBTOTAL
+              ADD ACCT-BALANCE TO WS-BAL-GRANDTOTAL
+              INITIALIZE BAL-DETAIL-REC
+              MOVE ACCT-ID TO BAL-ID
+              MOVE ACCT-CUR TO BAL-CUR
+              MOVE ACCT-NAME TO BAL-NAME
+              MOVE ACCT-SURNAME TO BAL-SURNAME
+              MOVE ACCT-BALANCE TO BAL-AMOUNT
+              WRITE BAL-PRINT-REC
+           ELSE
+              DISPLAY 'BALANCE REPORT REJECTED KEY' IDX-ID IDX-CUR
+                      WS-REJECT-REASON
+              ADD 1 TO WS-BAL-REJ-CNT
+              INITIALIZE INVALID-KEY
+           END-IF.
+           READ IDX-REC.
+           IF NOT IDX-EOF
+              COMPUTE ACCT-ID = FUNCTION NUMVAL (IDX-ID)
+              COMPUTE ACCT-CUR = FUNCTION NUMVAL (IDX-CUR)
+              MOVE 'NO ACCT' TO WS-REJECT-REASON
+              PERFORM H090-CHECK-CURRENCY
+              IF WS-CURRENCY-VALID
+                 READ ACCT-REC
+                    INVALID KEY MOVE 'Y' TO INVALID-KEY
+                 END-READ
+              ELSE
+                 MOVE 'Y' TO INVALID-KEY
+                 MOVE 'BAD CCY' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+       H620-END. EXIT.
+      *Kur kirilimi ara toplamini basar ve sayaci sifirlar
+       H630-BAL-BREAK.
+           INITIALIZE BAL-TOTAL-REC.
+           MOVE 'ARA TOPLAM' TO BAL-TOT-LABEL.
+           MOVE WS-BAL-PREV-CUR TO BAL-TOT-CUR.
+           MOVE WS-BAL-SUBTOTAL TO BAL-TOT-AMOUNT.
+           WRITE BAL-PRINT-REC.
+           MOVE ZERO TO WS-BAL-SUBTOTAL.
+       H630-END. EXIT.
+      *Tum kurlarin genel toplamini basar
+       H640-BAL-GRAND-TOTAL.
+           INITIALIZE BAL-TOTAL-REC.
+           MOVE 'GENEL TOPLAM' TO BAL-TOT-LABEL.
+           MOVE WS-BAL-GRANDTOTAL TO BAL-TOT-AMOUNT.
+           WRITE BAL-PRINT-REC.
+           INITIALIZE BAL-TOTAL-REC.
+           MOVE 'REDDEDILEN KAYIT SAYISI' TO BAL-TOT-LABEL.
+           MOVE WS-BAL-REJ-CNT TO BAL-TOT-AMOUNT.
+           WRITE BAL-PRINT-REC.
+       H640-END. EXIT.
+      *Bakiye raporu dosyalarini kapatir
+       H650-BAL-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 IDX-REC
+                 BAL-REC.
+       H650-END. EXIT.
+      *Yeniden baslatilmis bir calismada WS-SEEN-KEY-TABLE sadece bu
+      *segmentte okunan anahtarlari icerir, onceki segmentlerinki
+      *kaybolur; bu durumda H500-RECONCILE'i calistirmak gercek
+      *hesaplari yanlislikla "NO INDEX ACTIVITY" olarak basar. Bunun
+      *yerine RECRPT'e durumu aciklayan tek bir satir yaziyoruz.
+       H501-RECON-SKIP-PARTIAL.
+           OPEN OUTPUT REC-RPT.
+           IF (REC-ST NOT = 0) AND (REC-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN5 FILE: ' REC-ST
+              MOVE REC-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE SPACES TO REC-PRINT-REC.
+           MOVE 'RECONCILIATION SKIPPED - RESUMED RUN, RESULTS PARTIAL'
+              TO REC-PRINT-REC.
+           WRITE REC-PRINT-REC.
+           CLOSE REC-RPT.
+       H501-END. EXIT.
+      *ACCT-REC'i anahtar sirasiyla tarayip IDX-REC'te hic gorulmeyen
+      *hesaplari RECRPT'e basan mutabakat gecisi (D modu)
+       H500-RECONCILE.
+           PERFORM H510-RECON-OPEN.
+           PERFORM H520-RECON-PROCESS UNTIL ACCT-EOF.
+           PERFORM H530-RECON-CLOSE.
+       H500-END. EXIT.
+      *RECRPT'i acar ve ACCT-REC'i basindan taramaya hazirlar
+       H510-RECON-OPEN.
+           OPEN OUTPUT REC-RPT.
+           IF (REC-ST NOT = 0) AND (REC-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN5 FILE: ' REC-ST
+              MOVE REC-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE ZERO TO ACCT-ID.
+           MOVE ZERO TO ACCT-CUR.
+           INITIALIZE INVALID-KEY.
+           START ACCT-REC KEY IS NOT LESS THAN ACCT-KEY
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+           END-START.
+           IF INVALID-KEY = 'Y'
+              MOVE 10 TO ACCT-ST
+           ELSE
+              READ ACCT-REC NEXT RECORD
+                 AT END CONTINUE
+              END-READ
+           END-IF.
+       H510-END. EXIT.
+      *Taranan her ACCT-REC kaydi icin IDX-REC tablosunda arama yapar
+       H520-RECON-PROCESS.
+           MOVE ACCT-ID TO WS-RECON-ID-DISP.
+           MOVE ACCT-CUR TO WS-RECON-CUR-DISP.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM H540-RECON-SCAN-TABLE
+              VARYING WS-SEEN-IDX FROM 1 BY 1
+              UNTIL WS-SEEN-IDX > WS-SEEN-CNT OR WS-KEY-FOUND.
+           IF NOT WS-KEY-FOUND
+              INITIALIZE REC-DETAIL-REC
+              MOVE ACCT-ID TO REC-ID
+              MOVE ACCT-CUR TO REC-CUR
+              MOVE ACCT-NAME TO REC-NAME
+              MOVE ACCT-SURNAME TO REC-SURNAME
+              MOVE 'NO INDEX ACTIVITY' TO REC-LABEL
+              WRITE REC-PRINT-REC
+           END-IF.
+           READ ACCT-REC NEXT RECORD
+              AT END CONTINUE
+           END-READ.
+       H520-END. EXIT.
+      *WS-SEEN-KEY-TABLE icinde tek bir girdiyi karsilastirir
+       H540-RECON-SCAN-TABLE.
+           IF (WS-SEEN-ID (WS-SEEN-IDX) = WS-RECON-ID-DISP)
+              AND (WS-SEEN-CUR (WS-SEEN-IDX) = WS-RECON-CUR-DISP)
+              MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       H540-END. EXIT.
+      *Mutabakat raporunu kapatir
+       H530-RECON-CLOSE.
+           CLOSE REC-RPT.
+       H530-END. EXIT.
+      *Isim/soyisimden hesap arama - N modu ana akisi
+       H700-NAME-LOOKUP-RUN.
+           PERFORM H710-NAME-OPEN-FILES.
+           PERFORM H720-NAME-PROCESS UNTIL NAM-EOF.
+           PERFORM H730-NAME-CLOSE-FILES.
+           STOP RUN.
+       H700-END. EXIT.
+       H710-NAME-OPEN-FILES.
+           OPEN INPUT ACCT-REC.
+           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H730-NAME-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           OPEN INPUT NAM-REC.
+           IF (NAM-ST NOT = 0) AND (NAM-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' NAM-ST
+              MOVE NAM-ST TO RETURN-CODE
+              PERFORM H730-NAME-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-LINE.
+           IF (PRT-ST NOT = 0) AND (PRT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' PRT-ST
+              MOVE PRT-ST TO RETURN-CODE
+              PERFORM H730-NAME-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YY
+              DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+           PERFORM H180-PRINT-PAGE-HEADERS.
+           READ NAM-REC.
+           IF (NAM-ST NOT = 0) AND (NAM-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ4 FILE: ' NAM-ST
+              MOVE NAM-ST TO RETURN-CODE
+              PERFORM H730-NAME-CLOSE-FILES
+              STOP RUN
+           END-IF.
+       H710-END. EXIT.
+      *Her isim/soyisim ciftini alternatif index uzerinden arar
+       H720-NAME-PROCESS.
+           MOVE NAM-NAME TO ACCT-NAME.
+           MOVE NAM-SURNAME TO ACCT-SURNAME.
+           READ ACCT-REC KEY IS ACCT-NAME-KEY
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+           END-READ.
+           IF INVALID-KEY = 'Y'
+              DISPLAY 'NAME NOT FOUND ' NAM-NAME NAM-SURNAME
+              INITIALIZE INVALID-KEY
+           ELSE
+              MOVE 'Y' TO WS-NAME-MORE-SW
+              PERFORM H740-WRITE-NAME-MATCH UNTIL NOT WS-MORE-DUPS
+           END-IF.
+           READ NAM-REC.
+           IF (NAM-ST NOT = 0) AND (NAM-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ5 FILE: ' NAM-ST
+              MOVE NAM-ST TO RETURN-CODE
+              PERFORM H730-NAME-CLOSE-FILES
+              STOP RUN
+           END-IF.
+       H720-END. EXIT.
+      *Eslesen hesabi basar, ayni isim/soyismi tasiyan bir sonraki
+      *kayda gecer; anahtar degisince veya dosya sonunda durur
+       H740-WRITE-NAME-MATCH.
+           IF WS-LINE-CNT NOT < WS-MAX-LINES-PER-PAGE
+              PERFORM H180-PRINT-PAGE-HEADERS
+           END-IF.
+           INITIALIZE PRINT-REC.
+           MOVE ACCT-ID TO PRT-ID.
+           MOVE ACCT-CUR TO PRT-CUR.
+           MOVE ACCT-NAME TO PRT-NAME.
+           MOVE ACCT-SURNAME TO PRT-SURNAME.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-CNT.
+           READ ACCT-REC NEXT RECORD
+              AT END MOVE 'N' TO WS-NAME-MORE-SW
+           END-READ.
+           IF WS-MORE-DUPS
+              IF (ACCT-NAME NOT = NAM-NAME) OR
+                 (ACCT-SURNAME NOT = NAM-SURNAME)
+                 MOVE 'N' TO WS-NAME-MORE-SW
+              END-IF
+           END-IF.
+       H740-END. EXIT.
+      *Isim arama dosyalarini kapatir
+       H730-NAME-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 NAM-REC
+                 PRINT-LINE.
+       H730-END. EXIT.
