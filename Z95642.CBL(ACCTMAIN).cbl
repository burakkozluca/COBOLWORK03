@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTMAIN.
+       AUTHOR.        Burak Kozluca.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ACCT-REC'i VSAMCBL ile ayni anahtar duzeniyle I-O acariz,
+      *cunku burada kayit ekleme/degistirme/silme yapiyoruz.
+      *ACCT-NAME-KEY alternatif indexi de VSAMCBL'deki isim arama
+      *moduyla tutarli kalmasi icin burada da tanimlanir.
+           SELECT ACCT-REC   ASSIGN TO    ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS       RANDOM
+                             RECORD       ACCT-KEY
+                             ALTERNATE RECORD KEY ACCT-NAME-KEY
+                                       WITH DUPLICATES
+                             STATUS       ACCT-ST.
+      *Ekle/Degistir/Sil islem kayitlarinin geldigi giris dosyasi
+           SELECT TRN-REC    ASSIGN TO    TRNREC
+                             STATUS       TRN-ST.
+      *Her islemin sonucunu tutan denetim izi dosyasi
+           SELECT AUDIT-REC  ASSIGN TO    AUDITLOG
+                             STATUS       AUD-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *ACCT-REC duzeni VSAMCBL'deki ACCT-FIELDS ile aynidir.
+       FD  ACCT-REC.
+       01  ACCT-FIELDS.
+           03 ACCT-KEY.
+              05 ACCT-ID     PIC S9(05) COMP-3.
+              05 ACCT-CUR    PIC S9(03) COMP.
+           03 ACCT-NAME-KEY.
+              05 ACCT-NAME      PIC X(15).
+              05 ACCT-SURNAME   PIC X(15).
+           03 ACCT-BALANCE   PIC S9(11)V99 COMP-3.
+           03 FILLER         PIC X(05)  VALUE SPACES.
+      *TRNREC Degiskenleri
+       FD  TRN-REC     RECORDING MODE F.
+       01  TRN-FIELDS.
+           05 TRN-ACTION     PIC X(01).
+              88 TRN-ADD         VALUE 'A'.
+              88 TRN-CHANGE      VALUE 'C'.
+              88 TRN-DELETE      VALUE 'D'.
+           05 TRN-ID         PIC X(05).
+           05 TRN-CUR        PIC X(03).
+           05 TRN-NAME       PIC X(15).
+           05 TRN-SURNAME    PIC X(15).
+           05 TRN-BALANCE    PIC X(15).
+      *AUDITLOG Degiskenleri
+       FD  AUDIT-REC   RECORDING MODE F.
+       01  AUDIT-FIELDS.
+           05 AUD-ACTION     PIC X(01).
+           05 AUD-ID         PIC X(05).
+           05 AUD-CUR        PIC X(03).
+           05 AUD-RESULT     PIC X(10).
+      *STATUS Degiskenleri
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACCT-ST     PIC 9(02).
+              88 ACCT-SUCCESS VALUE 00
+                                    97.
+           05 TRN-ST      PIC 9(02).
+              88 TRN-EOF      VALUE 10.
+              88 TRN-SUCCESS  VALUE 00
+                                    97.
+           05 AUD-ST      PIC 9(02).
+              88 AUD-SUCCESS  VALUE 00
+                                    97.
+           05 INVALID-KEY PIC X(01).
+              88 INVL-KEY     VALUE 'Y'.
+      *Islem sayaclari
+       01  WS-TRN-COUNTS.
+           05 WS-ADD-CNT      PIC 9(07) COMP-3 VALUE ZERO.
+           05 WS-CHG-CNT      PIC 9(07) COMP-3 VALUE ZERO.
+           05 WS-DEL-CNT      PIC 9(07) COMP-3 VALUE ZERO.
+           05 WS-REJ-CNT      PIC 9(07) COMP-3 VALUE ZERO.
+       PROCEDURE DIVISION.
+      *MAIN Dongu
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL TRN-EOF.
+           PERFORM H400-PRINT-TOTALS.
+           PERFORM H999-PROGRAM-EXIT.
+      *Dosya acilamama ve okunamama durumu
+       H100-OPEN-FILES.
+           OPEN I-O ACCT-REC.
+           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN1 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT TRN-REC.
+           IF (TRN-ST NOT = 0) AND (TRN-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN2 FILE: ' TRN-ST
+              MOVE TRN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT AUDIT-REC.
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN3 FILE: ' AUD-ST
+              MOVE AUD-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ TRN-REC.
+           IF (TRN-ST NOT = 0) AND (TRN-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ4 FILE: ' TRN-ST
+              MOVE TRN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      *Her TRN-REC kaydini islem koduna gore uygular
+       H200-PROCESS.
+           PERFORM H210-APPLY-TRANSACTION.
+           READ TRN-REC.
+           IF (TRN-ST NOT = 0) AND (TRN-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ5 FILE: ' TRN-ST
+              MOVE TRN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H200-END. EXIT.
+      *Islem kodunu cozer ve uygun bakim islemine yonlendirir
+       H210-APPLY-TRANSACTION.
+           MOVE SPACES TO INVALID-KEY.
+           COMPUTE ACCT-ID = FUNCTION NUMVAL (TRN-ID).
+           COMPUTE ACCT-CUR = FUNCTION NUMVAL (TRN-CUR).
+           IF TRN-ADD
+              PERFORM H220-ADD-ACCOUNT
+           ELSE
+              IF TRN-CHANGE
+                 PERFORM H230-CHANGE-ACCOUNT
+              ELSE
+                 IF TRN-DELETE
+                    PERFORM H240-DELETE-ACCOUNT
+                 ELSE
+                    PERFORM H250-WRITE-AUDIT-BADACTION
+                 END-IF
+              END-IF
+           END-IF.
+       H210-END. EXIT.
+      *Yeni hesap ekler
+       H220-ADD-ACCOUNT.
+           MOVE TRN-NAME TO ACCT-NAME.
+           MOVE TRN-SURNAME TO ACCT-SURNAME.
+           COMPUTE ACCT-BALANCE = FUNCTION NUMVAL (TRN-BALANCE).
+           WRITE ACCT-FIELDS
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+           END-WRITE.
+           IF (INVALID-KEY NOT = 'Y') AND (ACCT-ST NOT = 0)
+                                      AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO WRITE6 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF INVALID-KEY = 'Y'
+              PERFORM H260-WRITE-AUDIT-REJECTED
+           ELSE
+              ADD 1 TO WS-ADD-CNT
+              PERFORM H270-WRITE-AUDIT-APPLIED
+           END-IF.
+       H220-END. EXIT.
+      *Var olan hesabi degistirir
+       H230-CHANGE-ACCOUNT.
+           READ ACCT-REC
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+           END-READ.
+           IF INVALID-KEY = 'Y'
+              PERFORM H260-WRITE-AUDIT-REJECTED
+           ELSE
+              MOVE TRN-NAME TO ACCT-NAME
+              MOVE TRN-SURNAME TO ACCT-SURNAME
+              COMPUTE ACCT-BALANCE = FUNCTION NUMVAL (TRN-BALANCE)
+              REWRITE ACCT-FIELDS
+                 INVALID KEY MOVE 'Y' TO INVALID-KEY
+              END-REWRITE
+              IF (INVALID-KEY NOT = 'Y') AND (ACCT-ST NOT = 0)
+                                         AND (ACCT-ST NOT = 97)
+                 DISPLAY 'UNABLE TO REWRITE7 FILE: ' ACCT-ST
+                 MOVE ACCT-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              IF INVALID-KEY = 'Y'
+                 PERFORM H260-WRITE-AUDIT-REJECTED
+              ELSE
+                 ADD 1 TO WS-CHG-CNT
+                 PERFORM H270-WRITE-AUDIT-APPLIED
+              END-IF
+           END-IF.
+       H230-END. EXIT.
+      *Var olan hesabi siler
+       H240-DELETE-ACCOUNT.
+           DELETE ACCT-REC
+              INVALID KEY MOVE 'Y' TO INVALID-KEY
+           END-DELETE.
+           IF (INVALID-KEY NOT = 'Y') AND (ACCT-ST NOT = 0)
+                                      AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO DELETE8 FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF INVALID-KEY = 'Y'
+              PERFORM H260-WRITE-AUDIT-REJECTED
+           ELSE
+              ADD 1 TO WS-DEL-CNT
+              PERFORM H270-WRITE-AUDIT-APPLIED
+           END-IF.
+       H240-END. EXIT.
+      *Taninmayan islem kodunu denetim izine reddedildi olarak yazar
+       H250-WRITE-AUDIT-BADACTION.
+           ADD 1 TO WS-REJ-CNT.
+           MOVE TRN-ACTION TO AUD-ACTION.
+           MOVE TRN-ID TO AUD-ID.
+           MOVE TRN-CUR TO AUD-CUR.
+           MOVE 'BAD ACTION' TO AUD-RESULT.
+           WRITE AUDIT-FIELDS.
+       H250-END. EXIT.
+      *INVALID KEY ile reddedilen islemi denetim izine yazar
+       H260-WRITE-AUDIT-REJECTED.
+           ADD 1 TO WS-REJ-CNT.
+           MOVE TRN-ACTION TO AUD-ACTION.
+           MOVE TRN-ID TO AUD-ID.
+           MOVE TRN-CUR TO AUD-CUR.
+           MOVE 'REJECTED' TO AUD-RESULT.
+           WRITE AUDIT-FIELDS.
+       H260-END. EXIT.
+      *Basariyla uygulanan islemi denetim izine yazar
+       H270-WRITE-AUDIT-APPLIED.
+           MOVE TRN-ACTION TO AUD-ACTION.
+           MOVE TRN-ID TO AUD-ID.
+           MOVE TRN-CUR TO AUD-CUR.
+           MOVE 'APPLIED' TO AUD-RESULT.
+           WRITE AUDIT-FIELDS.
+       H270-END. EXIT.
+      *Dosya kapatma
+       H300-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 TRN-REC
+                 AUDIT-REC.
+       H300-END. EXIT.
+      *Islem sayaclarini konsola basar
+       H400-PRINT-TOTALS.
+           DISPLAY 'ADD COUNT    : ' WS-ADD-CNT.
+           DISPLAY 'CHANGE COUNT : ' WS-CHG-CNT.
+           DISPLAY 'DELETE COUNT : ' WS-DEL-CNT.
+           DISPLAY 'REJECT COUNT : ' WS-REJ-CNT.
+       H400-END. EXIT.
+      *Program Sonu
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END. EXIT.
